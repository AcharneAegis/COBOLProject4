@@ -106,116 +106,322 @@
                ASSIGN TO 'ERROR.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT VENDOR-MASTER
+               ASSIGN TO 'VENDOR-MASTER.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WAREHOUSE-MASTER
+               ASSIGN TO 'WAREHOUSE-MASTER.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REORDER-REPORT-FILE
+               ASSIGN TO PRINTER 'REORDER-REPORT.txt'.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPOINT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT CSV-EXTRACT-FILE
+               ASSIGN TO 'CANDY-EXTRACT.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-SORT-FILE
+               ASSIGN TO 'VENDOR-SORTING.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-SORTED-FILE
+               ASSIGN TO 'VENDOR-SORTED-FILE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-REPORT-FILE
+               ASSIGN TO PRINTER 'VENDOR-REPORT.txt'.
+
+           SELECT DATA-QUALITY-REPORT-FILE
+               ASSIGN TO PRINTER 'DATA-QUALITY-REPORT.txt'.
+
+           SELECT PO-EXTRACT-FILE
+               ASSIGN TO 'PURCHASE-ORDER-EXTRACT.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO 'RUN-HISTORY.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT TREND-REPORT-FILE
+               ASSIGN TO PRINTER 'TREND-REPORT.txt'.
+
 
        DATA DIVISION.
        FILE SECTION.
                
+      * Each record holds a 2-digit candy entry count right after the
+      * key fields, followed by up to MAX-CANDY-ENTRIES (15) fixed-
+      * width candy slots, both riding along unnamed inside the FILLER
+      * below. The count is carried through SORT/MERGE as part of the
+      * opaque payload and is only interpreted once the record lands
+      * in MERGED-SORTED-RECORD (see CANDY-ENTRY-COUNT there), which
+      * is what lets a warehouse/vendor/candy-id group hold more than
+      * the old hardcoded 5 entries.
        FD UNSORTED-B100
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  UNSORTED-B100-RECORD.
            05  UNS-B100-WAREHOUSE-ID           PIC X(4).
            05  UNS-B100-VENDOR-ID              PIC X.
            05  UNS-B100-CANDY-ID               PIC X(3).
-           05  FILLER                          PIC X(135).
+           05  FILLER                          PIC X(407).
 
        FD SORTED-B100
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  SORTED-B100-RECORD.
            05  S-B100-WAREHOUSE-ID           PIC X(4).
            05  S-B100-VENDOR-ID              PIC X.
            05  S-B100-CANDY-ID               PIC X(3).
-           05  FILLER                        PIC X(135).
+           05  FILLER                        PIC X(407).
 
        FD UNSORTED-B200
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  UNSORTED-B200-RECORD.
            05  UNS-B200-WAREHOUSE-ID           PIC X(4).
            05  UNS-B200-VENDOR-ID              PIC X.
            05  UNS-B200-CANDY-ID               PIC X(3).
-           05  FILLER                          PIC X(135).
+           05  FILLER                          PIC X(407).
 
        FD SORTED-B200
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  SORTED-B200-RECORD.
            05  S-B200-WAREHOUSE-ID           PIC X(4).
            05  S-B200-VENDOR-ID              PIC X.
            05  S-B200-CANDY-ID               PIC X(3).
-           05  FILLER                        PIC X(135).
+           05  FILLER                        PIC X(407).
 
 
        FD UNSORTED-B300
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  UNSORTED-B300-RECORD.
            05  UNS-B300-WAREHOUSE-ID           PIC X(4).
            05  UNS-B300-VENDOR-ID              PIC X.
            05  UNS-B300-CANDY-ID               PIC X(3).
-           05  FILLER                          PIC X(135).
+           05  FILLER                          PIC X(407).
 
        FD SORTED-B300
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  SORTED-B300-RECORD.
            05  S-B300-WAREHOUSE-ID           PIC X(4).
            05  S-B300-VENDOR-ID              PIC X.
            05  S-B300-CANDY-ID               PIC X(3).
-           05  FILLER                        PIC X(135).
+           05  FILLER                        PIC X(407).
 
        FD UNSORTED-B400
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  UNSORTED-B400-RECORD.
            05  UNS-B400-WAREHOUSE-ID           PIC X(4).
            05  UNS-B400-VENDOR-ID              PIC X.
            05  UNS-B400-CANDY-ID               PIC X(3).
-           05  FILLER                          PIC X(135).
+           05  FILLER                          PIC X(407).
 
        FD SORTED-B400
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  SORTED-B400-RECORD.
            05  S-B400-WAREHOUSE-ID           PIC X(4).
            05  S-B400-VENDOR-ID              PIC X.
            05  S-B400-CANDY-ID               PIC X(3).
-           05  FILLER                        PIC X(135).
+           05  FILLER                        PIC X(407).
 
        SD SORT-FILE
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 415 CHARACTERS.
 
        01  SORT-RECORD.
            05  SORT-WAREHOUSE-ID               PIC X(4).
            05  SORT-VENDOR-ID                  PIC X.
            05  SORT-CANDY-ID                   PIC X(3).
-           05  FILLER                          PIC X(135).
+           05  FILLER                          PIC X(407).
 
+      * CANDY-ENTRY-COUNT drives the OCCURS DEPENDING ON below so a
+      * warehouse/vendor/candy-id group can carry anywhere from 1 to
+      * 15 candy entries instead of a hardcoded 5.
        FD MERGED-SORTED-FILE
-           RECORD CONTAINS 143 CHARACTERS.
+           RECORD CONTAINS 10 TO 415 CHARACTERS
+               DEPENDING ON CANDY-ENTRY-COUNT.
 
        01  MERGED-SORTED-RECORD.
            05  WAREHOUSE-ID-IN                 PIC X(4).
            05  VENDOR-ID-IN                    PIC X.
            05  CANDY-ID-IN                     PIC X(3).
-           05  CANDY-DATA OCCURS 5 TIMES.
+           05  CANDY-ENTRY-COUNT               PIC 99.
+           05  CANDY-DATA OCCURS 1 TO 15 TIMES
+                   DEPENDING ON CANDY-ENTRY-COUNT.
                10  CANDY-NAME-IN               PIC X(15).
                10  CANDY-BOX-SIZE-IN           PIC A.
                10  CANDY-TYPE-IN               PIC AA.
                10  CANDY-STOCK-IN              PIC S9(4).
                10  PURCHASE-PRICE-IN           PIC S999V99.
-       
+
        FD  ERROR-FILE
            RECORD CONTAINS 143 CHARACTERS.
 
        01  ERROR-RECORD                        PIC X(143).
 
+      **** VENDOR MASTER ****
+      * One record per vendor: code, full name, active/inactive status.
+      * Onboarding a vendor is a data change to this file, not a
+      * recompile of this program.
+       FD  VENDOR-MASTER
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01  VENDOR-MASTER-RECORD.
+           05  VM-VENDOR-ID                    PIC X.
+           05  VM-VENDOR-NAME                  PIC X(18).
+           05  VM-VENDOR-STATUS                PIC X.
+               88  VM-VENDOR-ACTIVE                 VALUE 'A'.
+
+      **** WAREHOUSE MASTER ****
+      * One record per incoming warehouse feed code: the code as it
+      * appears on the unsorted input records, the 4-character
+      * warehouse ID it maps to on the report, and an active/inactive
+      * status. Onboarding a warehouse is a data change to this file,
+      * not a recompile of this program.
+       FD  WAREHOUSE-MASTER
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01  WAREHOUSE-MASTER-RECORD.
+           05  WM-SOURCE-CODE                  PIC X(4).
+           05  WM-WAREHOUSE-ID                 PIC X(4).
+           05  WM-WAREHOUSE-STATUS             PIC X.
+               88  WM-WAREHOUSE-ACTIVE              VALUE 'A'.
+           05  FILLER                          PIC X(11).
+
        FD  CANDY-REPORT-FILE
            RECORD CONTAINS 68 CHARACTERS.
 
        01  CANDY-REPORT-RECORD                 PIC X(68).
 
+       FD  REORDER-REPORT-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+
+       01  REORDER-REPORT-RECORD                PIC X(68).
+
+      **** CHECKPOINT FILE ****
+      * One record per sort/merge step completed this run: SORT-B100,
+      * SORT-B200, SORT-B300, SORT-B400, MERGE. 15-SORT-MERGE reads
+      * this file at startup to skip steps already completed by a
+      * prior, interrupted run and appends a record as each step
+      * finishes. 200-CLOSING-ROUTINE clears it once the whole job
+      * (sorts, merge, and report) completes successfully.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+
+       01  CHECKPOINT-RECORD                    PIC X(10).
+
+      **** CSV EXTRACT FILE ****
+      * Comma-delimited electronic extract of the merged inventory
+      * file, one row per candy entry, for spreadsheet/downstream
+      * system consumption alongside the printer report.
+       FD  CSV-EXTRACT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  CSV-EXTRACT-RECORD                   PIC X(100).
+
+      **** VENDOR-CONSOLIDATED SORT/REPORT FILES ****
+      * MERGED-SORTED-FILE re-sorted with vendor as the major key and
+      * candy ID as the minor key (warehouse dropped as a sort key,
+      * since req 006 rolls all four warehouses into one vendor total)
+      * so 300-VENDOR-CONSOLIDATED-REPORT can print a single TOTAL FOR
+      * VENDOR line summed across ANNI/BHAM/GADS/MONT. Field order
+      * matches MERGED-SORTED-RECORD exactly so SORT ... USING
+      * MERGED-SORTED-FILE copies records across unchanged.
+       SD  VENDOR-SORT-FILE
+           RECORD IS VARYING IN SIZE FROM 10 TO 415 CHARACTERS
+               DEPENDING ON VSORT-CANDY-ENTRY-COUNT.
+
+       01  VENDOR-SORT-RECORD.
+           05  VSORT-WAREHOUSE-ID              PIC X(4).
+           05  VSORT-VENDOR-ID                 PIC X.
+           05  VSORT-CANDY-ID                  PIC X(3).
+           05  VSORT-CANDY-ENTRY-COUNT         PIC 99.
+           05  VSORT-CANDY-DATA OCCURS 1 TO 15 TIMES
+                   DEPENDING ON VSORT-CANDY-ENTRY-COUNT.
+               10  VSORT-CANDY-NAME-IN         PIC X(15).
+               10  VSORT-CANDY-BOX-SIZE-IN     PIC A.
+               10  VSORT-CANDY-TYPE-IN         PIC AA.
+               10  VSORT-CANDY-STOCK-IN        PIC S9(4).
+               10  VSORT-PURCHASE-PRICE-IN     PIC S999V99.
+
+       FD  VENDOR-SORTED-FILE
+           RECORD CONTAINS 10 TO 415 CHARACTERS
+               DEPENDING ON VS-CANDY-ENTRY-COUNT.
+
+       01  VENDOR-SORTED-RECORD.
+           05  VS-WAREHOUSE-ID                 PIC X(4).
+           05  VS-VENDOR-ID                    PIC X.
+           05  VS-CANDY-ID                     PIC X(3).
+           05  VS-CANDY-ENTRY-COUNT            PIC 99.
+           05  VS-CANDY-DATA OCCURS 1 TO 15 TIMES
+                   DEPENDING ON VS-CANDY-ENTRY-COUNT.
+               10  VS-CANDY-NAME-IN            PIC X(15).
+               10  VS-CANDY-BOX-SIZE-IN        PIC A.
+               10  VS-CANDY-TYPE-IN            PIC AA.
+               10  VS-CANDY-STOCK-IN           PIC S9(4).
+               10  VS-PURCHASE-PRICE-IN        PIC S999V99.
+
+       FD  VENDOR-REPORT-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+
+       01  VENDOR-REPORT-RECORD                PIC X(68).
+
+      **** DATA QUALITY REPORT ****
+      * Every invalid box-size/candy-type code 110-CANDY-WRITE would
+      * otherwise silently substitute with 'BAD-x'/'**' is logged here
+      * instead, so a bad source code shows up on a report rather than
+      * only as a cryptic printed placeholder.
+       FD  DATA-QUALITY-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  DATA-QUALITY-REPORT-RECORD          PIC X(80).
+
+      **** PURCHASE ORDER EXTRACT FILE ****
+      * Comma-delimited feed to procurement: one row per candy below
+      * the reorder threshold, built straight off the reorder
+      * exception logic in 115-PRINT-REORDER-LINE.
+       FD  PO-EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  PO-EXTRACT-RECORD                   PIC X(80).
+
+      **** RUN HISTORY FILE ****
+      * One record per completed run: run date (YYMMDD, same six
+      * digits ACCEPT ... FROM DATE returns), grand totals, and the
+      * per-warehouse totals captured off 120-WAREHOUSE-BREAK before
+      * they are reset for the next warehouse. 400-TREND-REPORT reads
+      * the most recent record here to compare against this run, then
+      * appends this run's totals for next time.
+       FD  HISTORY-FILE
+           RECORD CONTAINS 115 CHARACTERS.
+
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE                   PIC 9(6).
+           05  HIST-GRAND-STOCK                PIC 9(8).
+           05  HIST-GRAND-COST                 PIC 9(10)V99.
+           05  HIST-WH-COUNT                   PIC 9.
+           05  HIST-WH-DATA OCCURS 4 TIMES.
+               10  HIST-WH-ID                  PIC X(4).
+               10  HIST-WH-STOCK               PIC 9(7).
+               10  HIST-WH-COST                PIC 9(9)V99.
+
+       FD  TREND-REPORT-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+
+       01  TREND-REPORT-RECORD                 PIC X(68).
+
        WORKING-STORAGE SECTION.
        
        01  FLAGS-N-SWITCHES.
@@ -227,6 +433,119 @@
            05  HOLD-VENDOR             PIC X.
            05  HOLD-CANDY-ID           PIC X(3).
 
+       01  CSV-LINE-FIELDS.
+           05  CSV-STOCK-DISPLAY          PIC -(5)9.
+           05  CSV-COST-AMOUNT            PIC S9(7)V99.
+           05  CSV-COST-DISPLAY           PIC -(7)9.99.
+
+       01  PO-LINE-FIELDS.
+           05  PO-ORDER-QTY               PIC S9(4)   VALUE ZERO.
+           05  PO-ORDER-QTY-DISPLAY       PIC -(4)9.
+
+       01  CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC XX      VALUE '00'.
+           05  CP-SORT-B100-STATUS        PIC X       VALUE 'N'.
+               88  CP-SORT-B100-DONE                  VALUE 'Y'.
+           05  CP-SORT-B200-STATUS        PIC X       VALUE 'N'.
+               88  CP-SORT-B200-DONE                  VALUE 'Y'.
+           05  CP-SORT-B300-STATUS        PIC X       VALUE 'N'.
+               88  CP-SORT-B300-DONE                  VALUE 'Y'.
+           05  CP-SORT-B400-STATUS        PIC X       VALUE 'N'.
+               88  CP-SORT-B400-DONE                  VALUE 'Y'.
+           05  CP-MERGE-STATUS            PIC X       VALUE 'N'.
+               88  CP-MERGE-DONE                      VALUE 'Y'.
+           05  WS-VALIDATE-ONLY-SWITCH    PIC X       VALUE 'N'.
+               88  VALIDATE-ONLY-PASS                 VALUE 'Y'.
+
+       01  HISTORY-FIELDS.
+           05  WS-HISTORY-FILE-STATUS     PIC XX      VALUE '00'.
+           05  WS-RUN-DATE-KEY             PIC 9(6)    VALUE ZERO.
+           05  WS-HAVE-PRIOR-RUN          PIC X       VALUE 'N'.
+               88  HAVE-PRIOR-RUN                     VALUE 'Y'.
+
+       01  CURRENT-RUN-WH-TOTALS.
+           05  CRW-COUNT                  PIC 9       VALUE ZERO.
+           05  CRW-ENTRY OCCURS 4 TIMES
+                   INDEXED BY CRW-IDX.
+               10  CRW-WAREHOUSE-ID           PIC X(4).
+               10  CRW-STOCK-TOTAL            PIC 9(7).
+               10  CRW-COST-TOTAL             PIC 9(9)V99.
+
+       01  PRIOR-RUN-FIELDS.
+           05  PR-RUN-DATE                PIC 9(6)    VALUE ZERO.
+           05  PR-GRAND-STOCK              PIC 9(8)    VALUE ZERO.
+           05  PR-GRAND-COST               PIC 9(10)V99 VALUE ZERO.
+           05  PR-WH-COUNT                 PIC 9       VALUE ZERO.
+           05  PR-WH-ENTRY OCCURS 4 TIMES
+                   INDEXED BY PR-IDX.
+               10  PR-WH-ID                    PIC X(4).
+               10  PR-WH-STOCK                 PIC 9(7).
+               10  PR-WH-COST                  PIC 9(9)V99.
+
+       01  TREND-REPORT-FIELDS.
+           05  TR-SPACING                 PIC 9       VALUE 1.
+           05  TR-MATCH-IDX                PIC 99      VALUE ZERO.
+           05  TR-PRIOR-STOCK              PIC S9(7)   VALUE ZERO.
+           05  TR-STOCK-DIFF               PIC S9(7)   VALUE ZERO.
+           05  TR-COST-DIFF                PIC S9(9)V99 VALUE ZERO.
+           05  TR-GRAND-PRIOR-STOCK        PIC S9(8)   VALUE ZERO.
+           05  TR-GRAND-CURR-STOCK         PIC S9(8)   VALUE ZERO.
+           05  TR-GRAND-STOCK-DIFF         PIC S9(8)   VALUE ZERO.
+           05  TR-GRAND-COST-DIFF          PIC S9(10)V99 VALUE ZERO.
+
+       01  VENDOR-TABLE-FIELDS.
+           05  VENDOR-TABLE-COUNT      PIC 99      VALUE ZERO.
+           05  VENDOR-ENTRY OCCURS 20 TIMES
+                   INDEXED BY VT-IDX.
+               10  VT-VENDOR-ID            PIC X.
+               10  VT-VENDOR-NAME          PIC X(18).
+               10  VT-VENDOR-STATUS        PIC X.
+
+       01  VENDOR-LOOKUP-FIELDS.
+           05  WS-LOOKUP-VENDOR-ID     PIC X.
+           05  WS-VENDOR-FOUND         PIC X       VALUE 'N'.
+               88  VENDOR-IS-FOUND                 VALUE 'Y'.
+           05  WS-VENDOR-NAME-OUT      PIC X(18).
+
+       01  WAREHOUSE-TABLE-FIELDS.
+           05  WAREHOUSE-TABLE-COUNT   PIC 99      VALUE ZERO.
+           05  WAREHOUSE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WH-IDX.
+               10  WH-SOURCE-CODE          PIC X(4).
+               10  WH-WAREHOUSE-ID         PIC X(4).
+               10  WH-WAREHOUSE-STATUS     PIC X.
+
+       01  WAREHOUSE-LOOKUP-FIELDS.
+           05  WS-LOOKUP-SOURCE-CODE   PIC X(4).
+           05  WS-WAREHOUSE-FOUND      PIC X       VALUE 'N'.
+               88  WAREHOUSE-IS-FOUND               VALUE 'Y'.
+           05  WS-WAREHOUSE-ID-OUT     PIC X(4).
+
+       01  EXCEPTION-TABLE-FIELDS.
+           05  EXCEPTION-COUNT         PIC 999     VALUE ZERO.
+           05  EXCEPTION-ENTRY OCCURS 200 TIMES
+                   INDEXED BY EX-IDX.
+               10  EX-SOURCE-FILE          PIC X(4).
+               10  EX-WAREHOUSE            PIC X(4).
+               10  EX-VENDOR               PIC X.
+               10  EX-CANDY                PIC X(3).
+               10  EX-REASON               PIC X(20).
+
+       01  EXCEPTION-LOG-FIELDS.
+           05  WS-EX-SOURCE            PIC X(4).
+           05  WS-EX-WAREHOUSE         PIC X(4).
+           05  WS-EX-VENDOR            PIC X.
+           05  WS-EX-CANDY             PIC X(3).
+           05  WS-EX-REASON            PIC X(20).
+
+       01  REJECT-COUNT-FIELDS.
+           05  REJECT-COUNT-B100       PIC 999     VALUE ZERO.
+           05  REJECT-COUNT-B200       PIC 999     VALUE ZERO.
+           05  REJECT-COUNT-B300       PIC 999     VALUE ZERO.
+           05  REJECT-COUNT-B400       PIC 999     VALUE ZERO.
+           05  REJECT-COUNT-BAD-WAREHOUSE PIC 999  VALUE ZERO.
+           05  REJECT-COUNT-BAD-VENDOR    PIC 999  VALUE ZERO.
+
        01  WS-CURRENT-DATE.
            05  WS-YEAR                     PIC 99.
            05  WS-MONTH                    PIC 99.
@@ -234,7 +553,20 @@
        
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC 9       VALUE 1.
-       
+
+      * Reorder point below which a candy is flagged on the reorder
+      * exception report. Change this one value to tune the threshold.
+       01  REORDER-REPORT-FIELDS.
+           05  WS-REORDER-THRESHOLD        PIC S9(4)   VALUE +50.
+           05  RL-SPACING                  PIC 9       VALUE 1.
+           05  WS-REORDER-COUNT            PIC 999     VALUE ZERO.
+
+       01  DATA-QUALITY-REPORT-FIELDS.
+           05  DQ-SPACING                  PIC 9       VALUE 1.
+           05  DQ-EXCEPTION-COUNT          PIC 999     VALUE ZERO.
+           05  DQ-COUNT-BAD-SIZE           PIC 999     VALUE ZERO.
+           05  DQ-COUNT-BAD-TYPE           PIC 999     VALUE ZERO.
+
        01  CANDY-TOTAL-FIELDS.
            05 TMP-CANDY-STOCK-TOTAL        PIC 99999        VALUE ZERO.
            05 TMP-CANDY-MATH-FIELD         PIC 9(7)v99      VALUE ZERO.
@@ -255,7 +587,7 @@
            05  TMP-GRAND-TOTAL-COST        PIC 9(10)v99    VALUE ZERO.
 
        01  TEMP-FIELDS.
-           05  SUB                     PIC 9           VALUE 1.
+           05  SUB                     PIC 99          VALUE 1.
            05  CURRENT-LINE.
                10  CL-CANDY-NAME               PIC X(15).
                10  CL-CANDY-BOX-SIZE           PIC A.
@@ -263,9 +595,56 @@
                10  CL-CANDY-STOCK              PIC S9(4).
                10  CL-PURCHASE-PRICE           PIC S999V99.
 
+       01  VC-FLAGS-N-SWITCHES.
+           05  VC-EOF-FLAG             PIC X       VALUE ' '.
+               88  VC-NO-MORE-DATA                 VALUE 'N'.
+           05  VC-FIRST-VENDOR                     VALUE 'Y'.
+           05  VC-FIRST-CANDY                      VALUE 'Y'.
+           05  VC-HOLD-VENDOR          PIC X.
+           05  VC-HOLD-CANDY-ID        PIC X(3).
+           05  VC-SPACING              PIC 9       VALUE 1.
+           05  VC-SUB                  PIC 99      VALUE 1.
+           05  VC-CURRENT-LINE.
+               10  VC-CL-CANDY-NAME            PIC X(15).
+               10  VC-CL-CANDY-BOX-SIZE        PIC A.
+               10  VC-CL-CANDY-TYPE            PIC AA.
+               10  VC-CL-CANDY-STOCK           PIC S9(4).
+               10  VC-CL-PURCHASE-PRICE        PIC S999V99.
+
+      * VC-VENDOR-STOCK-TOTAL/COST-TOTAL are wider than the main
+      * report's VENDOR-TOTAL-FIELDS because a vendor total here sums
+      * candy quantities across all four warehouses instead of one.
+       01  VC-CANDY-TOTAL-FIELDS.
+           05  VC-TMP-CANDY-STOCK-TOTAL    PIC 99999       VALUE ZERO.
+           05  VC-TMP-CANDY-MATH-FIELD     PIC 9(7)V99     VALUE ZERO.
+           05  VC-TMP-CANDY-COST-TOTAL     PIC 9(7)V99     VALUE ZERO.
+
+       01  VC-VENDOR-TOTAL-FIELDS.
+           05  VC-TMP-VENDOR-STOCK-TOTAL   PIC 9(7)        VALUE ZERO.
+           05  VC-TMP-VENDOR-MATH-FIELD    PIC 9(9)V99     VALUE ZERO.
+           05  VC-TMP-VENDOR-COST-TOTAL    PIC 9(9)V99     VALUE ZERO.
+
+       01  VC-GRAND-TOTAL-FIELDS.
+           05  VC-TMP-GRAND-TOTAL-STOCK    PIC 9(8)        VALUE ZERO.
+           05  VC-TMP-GRAND-TOTAL-COST     PIC 9(10)V99    VALUE ZERO.
+
       
       *********************    OUTPUT AREA     *************************
-       
+
+      **** CSV EXTRACT HEADER ****
+
+       01  CSV-HEADER-LINE.
+           05  FILLER                  PIC X(46)   VALUE
+                   'WAREHOUSE,VENDOR,CANDY_ID,CANDY_NAME,BOX_SIZE,'.
+           05  FILLER                  PIC X(24)   VALUE
+                   'CANDY_TYPE,STOCK,COST'.
+
+      **** PURCHASE ORDER EXTRACT HEADER ****
+
+       01  PO-HEADER-LINE.
+           05  FILLER                  PIC X(39)   VALUE
+                   'VENDOR_ID,CANDY_ID,CANDY_NAME,ORDER_QTY'.
+
       **** HEADINGS ****
 
        01  HEADING-ONE.
@@ -358,6 +737,142 @@
            05                      PIC X(1)        VALUE SPACES.
            05 GRAND-TOTAL-COST     PIC $$,$$$,$$$,$$$.99.
 
+      **** EXCEPTION REPORT ****
+
+       01  EXCEPTION-HEADING.
+           05                      PIC X(25)       VALUE SPACES.
+           05                      PIC X(17)       VALUE
+                                                   'EXCEPTION REPORT'.
+
+       01  EXCEPTION-COLUMN-HEADER.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'SOURCE'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'VENDOR'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(5)        VALUE 'CANDY'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'REASON'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  EX-DL-SOURCE        PIC X(4).
+           05                      PIC X(5)        VALUE SPACES.
+           05  EX-DL-WAREHOUSE     PIC X(4).
+           05                      PIC X(8)        VALUE SPACES.
+           05  EX-DL-VENDOR        PIC X.
+           05                      PIC X(8)        VALUE SPACES.
+           05  EX-DL-CANDY         PIC X(3).
+           05                      PIC X(5)        VALUE SPACES.
+           05  EX-DL-REASON        PIC X(20).
+
+       01  EXCEPTION-SUMMARY-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  ES-SOURCE           PIC X(4).
+           05                      PIC X(1)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'REJECTS:'.
+           05                      PIC X(2)        VALUE SPACES.
+           05  ES-COUNT            PIC ZZ9.
+
+       01  EXCEPTION-REASON-SUMMARY-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  ER-REASON           PIC X(20).
+           05                      PIC X(1)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'REJECTS:'.
+           05                      PIC X(2)        VALUE SPACES.
+           05  ER-COUNT            PIC ZZ9.
+
+       01  EXCEPTION-NONE-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(38)       VALUE
+                               'NO EXCEPTIONS - ALL RECORDS LOADED OK'.
+
+      **** REORDER EXCEPTION REPORT ****
+
+       01  REORDER-HEADING.
+           05                      PIC X(21)       VALUE SPACES.
+           05                      PIC X(25)       VALUE
+                                           'REORDER EXCEPTION REPORT'.
+
+       01  REORDER-COLUMN-HEADER.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'VENDOR'.
+           05                      PIC X(13)       VALUE SPACES.
+           05                      PIC X(5)        VALUE 'CANDY'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(10)       VALUE 'CANDY NAME'.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'IN STOCK'.
+
+       01  REORDER-DETAIL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  RL-WAREHOUSE        PIC X(4).
+           05                      PIC X(8)        VALUE SPACES.
+           05  RL-VENDOR           PIC X(18).
+           05                      PIC X(3)        VALUE SPACES.
+           05  RL-CANDY-ID         PIC X(3).
+           05                      PIC X(5)        VALUE SPACES.
+           05  RL-CANDY-NAME       PIC X(15).
+           05                      PIC X(3)        VALUE SPACES.
+           05  RL-STOCK            PIC Z,ZZ9.
+
+       01  REORDER-NONE-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(34)       VALUE
+                                   'NO ITEMS BELOW REORDER THRESHOLD'.
+
+      **** DATA QUALITY REPORT ****
+
+       01  DQ-HEADING.
+           05                      PIC X(17)       VALUE SPACES.
+           05                      PIC X(29)       VALUE
+                                       'DATA QUALITY EXCEPTION REPORT'.
+
+       01  DQ-COLUMN-HEADER.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(6)        VALUE 'VENDOR'.
+           05                      PIC X(13)       VALUE SPACES.
+           05                      PIC X(5)        VALUE 'CANDY'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(10)       VALUE 'CANDY NAME'.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'BAD FIELD'.
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'BAD VALUE'.
+
+       01  DQ-DETAIL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  DQ-DL-WAREHOUSE     PIC X(4).
+           05                      PIC X(8)        VALUE SPACES.
+           05  DQ-DL-VENDOR        PIC X(18).
+           05                      PIC X(3)        VALUE SPACES.
+           05  DQ-DL-CANDY-ID      PIC X(3).
+           05                      PIC X(5)        VALUE SPACES.
+           05  DQ-DL-CANDY-NAME    PIC X(15).
+           05                      PIC X(1)        VALUE SPACES.
+           05  DQ-DL-BAD-FIELD     PIC X(10).
+           05                      PIC X(1)        VALUE SPACES.
+           05  DQ-DL-BAD-VALUE     PIC X(9).
+
+       01  DQ-NONE-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(39)       VALUE
+                               'NO DATA QUALITY EXCEPTIONS THIS RUN'.
+
+       01  DQ-SUMMARY-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  DQ-SUM-LABEL        PIC X(17).
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'REJECTS:'.
+           05                      PIC X(2)        VALUE SPACES.
+           05  DQ-SUM-COUNT        PIC ZZ9.
+
       **** DETAIL LINE ****
        01  CANDY-DETAIL-LINE.
            05                      PIC X(3)        VALUE SPACES.
@@ -371,11 +886,149 @@
            05                      PIC X(5)        VALUE SPACES.
            05 DL-COST              PIC $$,$$$,$$$.99.
 
+      **** VENDOR CONSOLIDATED REPORT ****
+      * Same MERGED-SORTED-FILE data, re-sorted with vendor as the
+      * major key (candy ID intermediate, warehouse minor) so each
+      * vendor gets a single TOTAL FOR VENDOR line summed across
+      * ANNI/BHAM/GADS/MONT instead of one total per warehouse.
+
+       01  VC-HEADING-ONE.
+           05                      PIC X(15)       VALUE SPACES.
+           05                      PIC X(53)       VALUE
+               'BENNET SWEETS AND MORE - VENDOR CONSOLIDATED REPORT'.
+
+       01  VC-VENDOR-HEADER.
+           05                      PIC X(13)       VALUE
+                                                       '     VENDOR: '.
+           05  VC-CURRENT-VENDOR   PIC X(18).
+
+       01  VC-CANDY-HEADER.
+           05                      PIC X(13)       VALUE
+                                                       '      CANDY: '.
+           05  VC-CURRENT-CANDY    PIC X(3).
+
+       01  VC-COLUMN-HEADER.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(10)       VALUE 'CANDY NAME'.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'SIZE'.
+           05                      PIC X(6)        VALUE SPACES.
+           05                      PIC X(4)        VALUE 'TYPE'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(2)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'IN STOCK'.
+           05                      PIC X(4)        VALUE SPACES.
+           05                      PIC X(10)       VALUE 'TOTAL COST'.
+
+       01  VC-CANDY-DETAIL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  VC-DL-CANDY-NAME    PIC X(15).
+           05                      PIC X(2)        VALUE SPACES.
+           05  VC-DL-CANDY-SIZE    PIC X(10).
+           05                      PIC X(3)        VALUE SPACES.
+           05  VC-DL-CANDY-TYPE    PIC XX.
+           05                      PIC X(3)        VALUE SPACES.
+           05  VC-DL-WAREHOUSE     PIC X(4).
+           05                      PIC X(3)        VALUE SPACES.
+           05  VC-DL-CANDY-STOCK   PIC Z,ZZ9.
+           05                      PIC X(4)        VALUE SPACES.
+           05  VC-DL-COST          PIC $$,$$$,$$$.99.
+
+       01  VC-CANDY-TOTAL-LINE.
+           05                      PIC X(8)        VALUE SPACES.
+           05                      PIC X(14)       VALUE
+                                                       'TOTAL CANDY:  '.
+           05  VC-TOTAL-CANDY-NAME PIC X(15).
+           05                      PIC X(6)        VALUE SPACES.
+           05  VC-TOTAL-CANDY-STOCK    PIC ZZ,ZZ9.
+           05                      PIC X(5)        VALUE SPACES.
+           05  VC-TOTAL-CANDY-COST     PIC $$,$$$,$$$.99.
+
+       01  VC-VENDOR-TOTAL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(19)       VALUE
+                                               'TOTAL FOR VENDOR:  '.
+           05  VC-TOTAL-VENDOR-NAME    PIC X(18).
+           05                      PIC X(2)        VALUE SPACES.
+           05  VC-TOTAL-VENDOR-STOCK   PIC ZZZ,ZZ9.
+           05                      PIC X(4)        VALUE SPACES.
+           05  VC-TOTAL-VENDOR-COST PIC $$$,$$$,$$$.99.
+
+       01  VC-GRAND-TOTAL-LINE.
+           05                      PIC X(25)       VALUE SPACES.
+           05                      PIC X(14)       VALUE
+                                                   'GRAND TOTAL:  '.
+           05  VC-GRAND-TOTAL-STOCK-OUT    PIC ZZ,ZZZ,ZZ9.
+           05                      PIC X(1)        VALUE SPACES.
+           05  VC-GRAND-TOTAL-COST-OUT PIC $$,$$$,$$$,$$$.99.
+
+      **** TREND REPORT ****
+      * Compares this run's grand and per-warehouse totals, captured
+      * off 120-WAREHOUSE-BREAK, against the most recent prior run
+      * archived in HISTORY-FILE.
+       01  TREND-HEADING.
+           05                      PIC X(18)       VALUE SPACES.
+           05                      PIC X(32)       VALUE
+                                   'STOCK AND COST TREND REPORT'.
+
+       01  TREND-RUN-DATES-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(15)       VALUE
+                                                   'THIS RUN DATE: '.
+           05  TR-THIS-RUN-DATE    PIC 99/99/99.
+           05                      PIC X(4)        VALUE SPACES.
+           05                      PIC X(16)       VALUE
+                                                   'PRIOR RUN DATE: '.
+           05  TR-PRIOR-RUN-DATE   PIC 99/99/99.
+
+       01  TREND-COLUMN-HEADER.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(9)        VALUE 'WAREHOUSE'.
+           05                      PIC X(4)        VALUE SPACES.
+           05                      PIC X(11)       VALUE 'PRIOR STOCK'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(12)       VALUE 'CURR STOCK'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(11)       VALUE 'STOCK CHNG'.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(10)       VALUE 'COST CHNG'.
+
+       01  TREND-DETAIL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  TR-DL-WAREHOUSE     PIC X(4).
+           05                      PIC X(8)        VALUE SPACES.
+           05  TR-DL-PRIOR-STOCK   PIC -(6)9.
+           05                      PIC X(4)        VALUE SPACES.
+           05  TR-DL-CURR-STOCK    PIC -(6)9.
+           05                      PIC X(4)        VALUE SPACES.
+           05  TR-DL-STOCK-CHANGE  PIC -(6)9.
+           05                      PIC X(3)        VALUE SPACES.
+           05  TR-DL-COST-CHANGE   PIC -(7)9.99.
+
+       01  TREND-GRAND-TOTAL-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(14)       VALUE
+                                                   'GRAND TOTAL:  '.
+           05  TR-GT-PRIOR-STOCK   PIC -(7)9.
+           05                      PIC X(3)        VALUE SPACES.
+           05  TR-GT-CURR-STOCK    PIC -(7)9.
+           05                      PIC X(3)        VALUE SPACES.
+           05  TR-GT-STOCK-CHANGE  PIC -(7)9.
+           05                      PIC X(2)        VALUE SPACES.
+           05  TR-GT-COST-CHANGE   PIC -(8)9.99.
+
+       01  TREND-NONE-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(44)       VALUE
+                           'NO PRIOR RUN HISTORY - BASELINE RUN ONLY'.
 
        PROCEDURE DIVISION.
            
        10-CONTROL-MODULE.
            OPEN OUTPUT ERROR-FILE
+           PERFORM 11-LOAD-VENDOR-MASTER
+           PERFORM 11B-LOAD-WAREHOUSE-MASTER
            PERFORM 15-SORT-MERGE
            CLOSE ERROR-FILE
            PERFORM 30-HSKPING-ROUTINE
@@ -383,47 +1036,230 @@
            PERFORM 200-CLOSING-ROUTINE
            .
 
+       11-LOAD-VENDOR-MASTER.
+           OPEN INPUT VENDOR-MASTER
+           PERFORM UNTIL NO-MORE-DATA
+               READ VENDOR-MASTER
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 12-ADD-VENDOR-ENTRY
+               END-READ
+           END-PERFORM
+           MOVE ' ' TO EOF-FLAG
+           CLOSE VENDOR-MASTER
+           .
+
+       12-ADD-VENDOR-ENTRY.
+           ADD 1 TO VENDOR-TABLE-COUNT
+           SET VT-IDX TO VENDOR-TABLE-COUNT
+           MOVE VM-VENDOR-ID TO VT-VENDOR-ID (VT-IDX)
+           MOVE VM-VENDOR-NAME TO VT-VENDOR-NAME (VT-IDX)
+           MOVE VM-VENDOR-STATUS TO VT-VENDOR-STATUS (VT-IDX)
+           .
+
+       11B-LOAD-WAREHOUSE-MASTER.
+           OPEN INPUT WAREHOUSE-MASTER
+           PERFORM UNTIL NO-MORE-DATA
+               READ WAREHOUSE-MASTER
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 12B-ADD-WAREHOUSE-ENTRY
+               END-READ
+           END-PERFORM
+           MOVE ' ' TO EOF-FLAG
+           CLOSE WAREHOUSE-MASTER
+           .
+
+       12B-ADD-WAREHOUSE-ENTRY.
+           ADD 1 TO WAREHOUSE-TABLE-COUNT
+           SET WH-IDX TO WAREHOUSE-TABLE-COUNT
+           MOVE WM-SOURCE-CODE TO WH-SOURCE-CODE (WH-IDX)
+           MOVE WM-WAREHOUSE-ID TO WH-WAREHOUSE-ID (WH-IDX)
+           MOVE WM-WAREHOUSE-STATUS TO WH-WAREHOUSE-STATUS (WH-IDX)
+           .
+
+       13-LOOKUP-VENDOR.
+           MOVE 'N' TO WS-VENDOR-FOUND
+           MOVE SPACES TO WS-VENDOR-NAME-OUT
+           PERFORM VARYING VT-IDX FROM 1 BY 1
+                   UNTIL VT-IDX > VENDOR-TABLE-COUNT
+                       OR VENDOR-IS-FOUND
+               IF VT-VENDOR-ID (VT-IDX) IS EQUAL TO WS-LOOKUP-VENDOR-ID
+                       AND VT-VENDOR-STATUS (VT-IDX) IS EQUAL TO 'A'
+                   SET VENDOR-IS-FOUND TO TRUE
+                   MOVE VT-VENDOR-NAME (VT-IDX) TO WS-VENDOR-NAME-OUT
+               END-IF
+           END-PERFORM
+           .
+
+       13B-LOOKUP-WAREHOUSE.
+           MOVE 'N' TO WS-WAREHOUSE-FOUND
+           MOVE SPACES TO WS-WAREHOUSE-ID-OUT
+           PERFORM VARYING WH-IDX FROM 1 BY 1
+                   UNTIL WH-IDX > WAREHOUSE-TABLE-COUNT
+                       OR WAREHOUSE-IS-FOUND
+               IF WH-SOURCE-CODE (WH-IDX) IS EQUAL TO
+                       WS-LOOKUP-SOURCE-CODE
+                       AND WH-WAREHOUSE-STATUS (WH-IDX) IS EQUAL TO 'A'
+                   SET WAREHOUSE-IS-FOUND TO TRUE
+                   MOVE WH-WAREHOUSE-ID (WH-IDX) TO WS-WAREHOUSE-ID-OUT
+               END-IF
+           END-PERFORM
+           .
+
+       14-LOG-EXCEPTION.
+           IF EXCEPTION-COUNT < 200
+               ADD 1 TO EXCEPTION-COUNT
+               SET EX-IDX TO EXCEPTION-COUNT
+               MOVE WS-EX-SOURCE TO EX-SOURCE-FILE (EX-IDX)
+               MOVE WS-EX-WAREHOUSE TO EX-WAREHOUSE (EX-IDX)
+               MOVE WS-EX-VENDOR TO EX-VENDOR (EX-IDX)
+               MOVE WS-EX-CANDY TO EX-CANDY (EX-IDX)
+               MOVE WS-EX-REASON TO EX-REASON (EX-IDX)
+           END-IF
+           EVALUATE WS-EX-SOURCE
+               WHEN 'B100'
+                   ADD 1 TO REJECT-COUNT-B100
+               WHEN 'B200'
+                   ADD 1 TO REJECT-COUNT-B200
+               WHEN 'B300'
+                   ADD 1 TO REJECT-COUNT-B300
+               WHEN 'B400'
+                   ADD 1 TO REJECT-COUNT-B400
+           END-EVALUATE
+           EVALUATE WS-EX-REASON
+               WHEN 'INVALID WAREHOUSE ID'
+                   ADD 1 TO REJECT-COUNT-BAD-WAREHOUSE
+               WHEN 'INVALID VENDOR CODE'
+                   ADD 1 TO REJECT-COUNT-BAD-VENDOR
+           END-EVALUATE
+           .
+
        15-SORT-MERGE.
-           SORT SORT-FILE
-               ON ASCENDING KEY SORT-WAREHOUSE-ID
-               ON ASCENDING KEY SORT-VENDOR-ID
-               ON ASCENDING KEY SORT-CANDY-ID
-               INPUT PROCEDURE IS 16-B100-INPUT-LOGIC
-               GIVING SORTED-B100
-
-           SORT SORT-FILE
-               ON ASCENDING KEY SORT-WAREHOUSE-ID
-               ON ASCENDING KEY SORT-VENDOR-ID
-               ON ASCENDING KEY SORT-CANDY-ID
-               INPUT PROCEDURE IS 17-B200-INPUT-LOGIC
-               GIVING SORTED-B200
-
-           SORT SORT-FILE
-               ON ASCENDING KEY SORT-WAREHOUSE-ID
-               ON ASCENDING KEY SORT-VENDOR-ID
-               ON ASCENDING KEY SORT-CANDY-ID
-               INPUT PROCEDURE IS 18-B300-INPUT-LOGIC
-               GIVING SORTED-B300
-
-           SORT SORT-FILE
-               ON ASCENDING KEY SORT-WAREHOUSE-ID
-               ON ASCENDING KEY SORT-VENDOR-ID
-               ON ASCENDING KEY SORT-CANDY-ID
-               INPUT PROCEDURE IS 19-B400-INPUT-LOGIC
-               GIVING SORTED-B400
-       
-           MERGE SORT-FILE
-               ON ASCENDING KEY SORT-WAREHOUSE-ID
-               ON ASCENDING KEY SORT-VENDOR-ID
-               ON ASCENDING KEY SORT-CANDY-ID
-               USING SORTED-B100,
-                     SORTED-B200,
-                     SORTED-B300,
-                     SORTED-B400
-               GIVING MERGED-SORTED-FILE
-           
+           PERFORM 15A-LOAD-CHECKPOINT
+
+           IF NOT CP-SORT-B100-DONE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-WAREHOUSE-ID
+                   ON ASCENDING KEY SORT-VENDOR-ID
+                   ON ASCENDING KEY SORT-CANDY-ID
+                   INPUT PROCEDURE IS 16-B100-INPUT-LOGIC
+                   GIVING SORTED-B100
+               MOVE 'SORT-B100' TO CHECKPOINT-RECORD
+               PERFORM 15C-MARK-CHECKPOINT
+           ELSE
+               SET VALIDATE-ONLY-PASS TO TRUE
+               PERFORM 16-B100-INPUT-LOGIC
+               MOVE 'N' TO WS-VALIDATE-ONLY-SWITCH
+           END-IF
+
+           IF NOT CP-SORT-B200-DONE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-WAREHOUSE-ID
+                   ON ASCENDING KEY SORT-VENDOR-ID
+                   ON ASCENDING KEY SORT-CANDY-ID
+                   INPUT PROCEDURE IS 17-B200-INPUT-LOGIC
+                   GIVING SORTED-B200
+               MOVE 'SORT-B200' TO CHECKPOINT-RECORD
+               PERFORM 15C-MARK-CHECKPOINT
+           ELSE
+               SET VALIDATE-ONLY-PASS TO TRUE
+               PERFORM 17-B200-INPUT-LOGIC
+               MOVE 'N' TO WS-VALIDATE-ONLY-SWITCH
+           END-IF
+
+           IF NOT CP-SORT-B300-DONE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-WAREHOUSE-ID
+                   ON ASCENDING KEY SORT-VENDOR-ID
+                   ON ASCENDING KEY SORT-CANDY-ID
+                   INPUT PROCEDURE IS 18-B300-INPUT-LOGIC
+                   GIVING SORTED-B300
+               MOVE 'SORT-B300' TO CHECKPOINT-RECORD
+               PERFORM 15C-MARK-CHECKPOINT
+           ELSE
+               SET VALIDATE-ONLY-PASS TO TRUE
+               PERFORM 18-B300-INPUT-LOGIC
+               MOVE 'N' TO WS-VALIDATE-ONLY-SWITCH
+           END-IF
+
+           IF NOT CP-SORT-B400-DONE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-WAREHOUSE-ID
+                   ON ASCENDING KEY SORT-VENDOR-ID
+                   ON ASCENDING KEY SORT-CANDY-ID
+                   INPUT PROCEDURE IS 19-B400-INPUT-LOGIC
+                   GIVING SORTED-B400
+               MOVE 'SORT-B400' TO CHECKPOINT-RECORD
+               PERFORM 15C-MARK-CHECKPOINT
+           ELSE
+               SET VALIDATE-ONLY-PASS TO TRUE
+               PERFORM 19-B400-INPUT-LOGIC
+               MOVE 'N' TO WS-VALIDATE-ONLY-SWITCH
+           END-IF
+
+           IF NOT CP-MERGE-DONE
+               MERGE SORT-FILE
+                   ON ASCENDING KEY SORT-WAREHOUSE-ID
+                   ON ASCENDING KEY SORT-VENDOR-ID
+                   ON ASCENDING KEY SORT-CANDY-ID
+                   USING SORTED-B100,
+                         SORTED-B200,
+                         SORTED-B300,
+                         SORTED-B400
+                   GIVING MERGED-SORTED-FILE
+               MOVE 'MERGE' TO CHECKPOINT-RECORD
+               PERFORM 15C-MARK-CHECKPOINT
+           END-IF
            .
-       
+
+       15A-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS IS EQUAL TO '00'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 15B-APPLY-CHECKPOINT-MARK
+                   END-READ
+               END-PERFORM
+               MOVE ' ' TO EOF-FLAG
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       15B-APPLY-CHECKPOINT-MARK.
+           EVALUATE CHECKPOINT-RECORD
+               WHEN 'SORT-B100'
+                   SET CP-SORT-B100-DONE TO TRUE
+               WHEN 'SORT-B200'
+                   SET CP-SORT-B200-DONE TO TRUE
+               WHEN 'SORT-B300'
+                   SET CP-SORT-B300-DONE TO TRUE
+               WHEN 'SORT-B400'
+                   SET CP-SORT-B400-DONE TO TRUE
+               WHEN 'MERGE'
+                   SET CP-MERGE-DONE TO TRUE
+           END-EVALUATE
+           .
+
+       15C-MARK-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS IS NOT EQUAL TO '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       15Z-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
        16-B100-INPUT-LOGIC.
            OPEN INPUT UNSORTED-B100
            PERFORM UNTIL NO-MORE-DATA
@@ -481,172 +1317,182 @@
            .
        
        20-B100-DATA-LOOP.
-           IF UNS-B100-WAREHOUSE-ID IS EQUAL TO 'B100'
-               EVALUATE UNS-B100-VENDOR-ID
-                   WHEN 'A'
-                       MOVE 'ANNI' TO UNS-B100-WAREHOUSE-ID
+           MOVE UNS-B100-WAREHOUSE-ID TO WS-LOOKUP-SOURCE-CODE
+           PERFORM 13B-LOOKUP-WAREHOUSE
+           IF WAREHOUSE-IS-FOUND
+               MOVE UNS-B100-VENDOR-ID TO WS-LOOKUP-VENDOR-ID
+               PERFORM 13-LOOKUP-VENDOR
+               IF VENDOR-IS-FOUND
+                   MOVE WS-WAREHOUSE-ID-OUT TO UNS-B100-WAREHOUSE-ID
+                   IF NOT VALIDATE-ONLY-PASS
                        MOVE UNSORTED-B100-RECORD TO SORT-RECORD
                        RELEASE SORT-RECORD
-                   WHEN 'B'
-                       MOVE 'ANNI' TO UNS-B100-WAREHOUSE-ID
-                       MOVE UNSORTED-B100-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'N'
-                       MOVE 'ANNI' TO UNS-B100-WAREHOUSE-ID
-                       MOVE UNSORTED-B100-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'T'
-                       MOVE 'ANNI' TO UNS-B100-WAREHOUSE-ID
-                       MOVE UNSORTED-B100-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'U'
-                       MOVE 'ANNI' TO UNS-B100-WAREHOUSE-ID
-                       MOVE UNSORTED-B100-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'X'
-                       MOVE 'ANNI' TO UNS-B100-WAREHOUSE-ID
-                       MOVE UNSORTED-B100-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN OTHER
-                       MOVE UNSORTED-B100-RECORD TO ERROR-RECORD
-                       WRITE ERROR-RECORD
-               END-EVALUATE
+                   END-IF
+               ELSE
+                   MOVE UNSORTED-B100-RECORD TO ERROR-RECORD
+                   WRITE ERROR-RECORD
+                   MOVE 'B100' TO WS-EX-SOURCE
+                   MOVE UNS-B100-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+                   MOVE UNS-B100-VENDOR-ID TO WS-EX-VENDOR
+                   MOVE UNS-B100-CANDY-ID TO WS-EX-CANDY
+                   MOVE 'INVALID VENDOR CODE' TO WS-EX-REASON
+                   PERFORM 14-LOG-EXCEPTION
+               END-IF
 
            ELSE
                MOVE UNSORTED-B100-RECORD TO ERROR-RECORD
                WRITE ERROR-RECORD
+               MOVE 'B100' TO WS-EX-SOURCE
+               MOVE UNS-B100-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+               MOVE UNS-B100-VENDOR-ID TO WS-EX-VENDOR
+               MOVE UNS-B100-CANDY-ID TO WS-EX-CANDY
+               MOVE 'INVALID WAREHOUSE ID' TO WS-EX-REASON
+               PERFORM 14-LOG-EXCEPTION
            END-IF
            .
        21-B200-DATA-LOOP.
-           IF UNS-B200-WAREHOUSE-ID IS EQUAL TO 'B200'
-
-
-               EVALUATE UNS-B200-VENDOR-ID
-                   WHEN 'A'
-                       MOVE 'BHAM' TO UNS-B200-WAREHOUSE-ID
-                       MOVE UNSORTED-B200-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'B'
-                       MOVE 'BHAM' TO UNS-B200-WAREHOUSE-ID
-                       MOVE UNSORTED-B200-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'N'
-                       MOVE 'BHAM' TO UNS-B200-WAREHOUSE-ID
+           MOVE UNS-B200-WAREHOUSE-ID TO WS-LOOKUP-SOURCE-CODE
+           PERFORM 13B-LOOKUP-WAREHOUSE
+           IF WAREHOUSE-IS-FOUND
+               MOVE UNS-B200-VENDOR-ID TO WS-LOOKUP-VENDOR-ID
+               PERFORM 13-LOOKUP-VENDOR
+               IF VENDOR-IS-FOUND
+                   MOVE WS-WAREHOUSE-ID-OUT TO UNS-B200-WAREHOUSE-ID
+                   IF NOT VALIDATE-ONLY-PASS
                        MOVE UNSORTED-B200-RECORD TO SORT-RECORD
                        RELEASE SORT-RECORD
-                   WHEN 'T'
-                       MOVE 'BHAM' TO UNS-B200-WAREHOUSE-ID
-                       MOVE UNSORTED-B200-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'U'
-                       MOVE 'BHAM' TO UNS-B200-WAREHOUSE-ID
-                       MOVE UNSORTED-B200-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'X'
-                       MOVE 'BHAM' TO UNS-B200-WAREHOUSE-ID
-                       MOVE UNSORTED-B200-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN OTHER
-                       MOVE UNSORTED-B200-RECORD TO ERROR-RECORD
-                       WRITE ERROR-RECORD
-               END-EVALUATE
+                   END-IF
+               ELSE
+                   MOVE UNSORTED-B200-RECORD TO ERROR-RECORD
+                   WRITE ERROR-RECORD
+                   MOVE 'B200' TO WS-EX-SOURCE
+                   MOVE UNS-B200-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+                   MOVE UNS-B200-VENDOR-ID TO WS-EX-VENDOR
+                   MOVE UNS-B200-CANDY-ID TO WS-EX-CANDY
+                   MOVE 'INVALID VENDOR CODE' TO WS-EX-REASON
+                   PERFORM 14-LOG-EXCEPTION
+               END-IF
 
            ELSE
                MOVE UNSORTED-B200-RECORD TO ERROR-RECORD
                WRITE ERROR-RECORD
+               MOVE 'B200' TO WS-EX-SOURCE
+               MOVE UNS-B200-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+               MOVE UNS-B200-VENDOR-ID TO WS-EX-VENDOR
+               MOVE UNS-B200-CANDY-ID TO WS-EX-CANDY
+               MOVE 'INVALID WAREHOUSE ID' TO WS-EX-REASON
+               PERFORM 14-LOG-EXCEPTION
            END-IF
            .
        22-B300-DATA-LOOP.
-           IF UNS-B300-WAREHOUSE-ID IS EQUAL TO 'B300'
-
-               EVALUATE UNS-B300-VENDOR-ID
-                   WHEN 'A'
-                        MOVE 'GADS' TO UNS-B300-WAREHOUSE-ID
-                        MOVE UNSORTED-B300-RECORD TO SORT-RECORD
-                        RELEASE SORT-RECORD
-                   WHEN 'B'
-                        MOVE 'GADS' TO UNS-B300-WAREHOUSE-ID
-                        MOVE UNSORTED-B300-RECORD TO SORT-RECORD
-                        RELEASE SORT-RECORD
-                   WHEN 'N'
-                        MOVE 'GADS' TO UNS-B300-WAREHOUSE-ID
-                        MOVE UNSORTED-B300-RECORD TO SORT-RECORD
-                        RELEASE SORT-RECORD
-                   WHEN 'T'
-                        MOVE 'GADS' TO UNS-B300-WAREHOUSE-ID
-                        MOVE UNSORTED-B300-RECORD TO SORT-RECORD
-                        RELEASE SORT-RECORD
-                   WHEN 'U'
-                        MOVE 'GADS' TO UNS-B300-WAREHOUSE-ID
-                        MOVE UNSORTED-B300-RECORD TO SORT-RECORD
-                        RELEASE SORT-RECORD
-                   WHEN 'X'
-                        MOVE 'GADS' TO UNS-B300-WAREHOUSE-ID
-                        MOVE UNSORTED-B300-RECORD TO SORT-RECORD
-                        RELEASE SORT-RECORD
-                   WHEN OTHER
-                       MOVE UNSORTED-B300-RECORD TO ERROR-RECORD
-                       WRITE ERROR-RECORD
-               END-EVALUATE
+           MOVE UNS-B300-WAREHOUSE-ID TO WS-LOOKUP-SOURCE-CODE
+           PERFORM 13B-LOOKUP-WAREHOUSE
+           IF WAREHOUSE-IS-FOUND
+               MOVE UNS-B300-VENDOR-ID TO WS-LOOKUP-VENDOR-ID
+               PERFORM 13-LOOKUP-VENDOR
+               IF VENDOR-IS-FOUND
+                   MOVE WS-WAREHOUSE-ID-OUT TO UNS-B300-WAREHOUSE-ID
+                   IF NOT VALIDATE-ONLY-PASS
+                       MOVE UNSORTED-B300-RECORD TO SORT-RECORD
+                       RELEASE SORT-RECORD
+                   END-IF
+               ELSE
+                   MOVE UNSORTED-B300-RECORD TO ERROR-RECORD
+                   WRITE ERROR-RECORD
+                   MOVE 'B300' TO WS-EX-SOURCE
+                   MOVE UNS-B300-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+                   MOVE UNS-B300-VENDOR-ID TO WS-EX-VENDOR
+                   MOVE UNS-B300-CANDY-ID TO WS-EX-CANDY
+                   MOVE 'INVALID VENDOR CODE' TO WS-EX-REASON
+                   PERFORM 14-LOG-EXCEPTION
+               END-IF
 
            ELSE
                MOVE UNSORTED-B300-RECORD TO ERROR-RECORD
                WRITE ERROR-RECORD
+               MOVE 'B300' TO WS-EX-SOURCE
+               MOVE UNS-B300-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+               MOVE UNS-B300-VENDOR-ID TO WS-EX-VENDOR
+               MOVE UNS-B300-CANDY-ID TO WS-EX-CANDY
+               MOVE 'INVALID WAREHOUSE ID' TO WS-EX-REASON
+               PERFORM 14-LOG-EXCEPTION
            END-IF
            .
        23-B400-DATA-LOOP.
-           IF UNS-B400-WAREHOUSE-ID IS EQUAL TO 'B400'
-
-               EVALUATE UNS-B400-VENDOR-ID
-                   WHEN 'A'
-                       MOVE 'MONT' TO UNS-B400-WAREHOUSE-ID
-                       MOVE UNSORTED-B400-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'B'
-                       MOVE 'MONT' TO UNS-B400-WAREHOUSE-ID
-                       MOVE UNSORTED-B400-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'N'
-                       MOVE 'MONT' TO UNS-B400-WAREHOUSE-ID
+           MOVE UNS-B400-WAREHOUSE-ID TO WS-LOOKUP-SOURCE-CODE
+           PERFORM 13B-LOOKUP-WAREHOUSE
+           IF WAREHOUSE-IS-FOUND
+               MOVE UNS-B400-VENDOR-ID TO WS-LOOKUP-VENDOR-ID
+               PERFORM 13-LOOKUP-VENDOR
+               IF VENDOR-IS-FOUND
+                   MOVE WS-WAREHOUSE-ID-OUT TO UNS-B400-WAREHOUSE-ID
+                   IF NOT VALIDATE-ONLY-PASS
                        MOVE UNSORTED-B400-RECORD TO SORT-RECORD
                        RELEASE SORT-RECORD
-                   WHEN 'T'
-                       MOVE 'MONT' TO UNS-B400-WAREHOUSE-ID
-                       MOVE UNSORTED-B400-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'U'
-                       MOVE 'MONT' TO UNS-B400-WAREHOUSE-ID
-                       MOVE UNSORTED-B400-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN 'X'
-                       MOVE 'MONT' TO UNS-B400-WAREHOUSE-ID
-                       MOVE UNSORTED-B400-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
-                   WHEN OTHER
-                       MOVE UNSORTED-B400-RECORD TO ERROR-RECORD
-                       WRITE ERROR-RECORD
-               END-EVALUATE
+                   END-IF
+               ELSE
+                   MOVE UNSORTED-B400-RECORD TO ERROR-RECORD
+                   WRITE ERROR-RECORD
+                   MOVE 'B400' TO WS-EX-SOURCE
+                   MOVE UNS-B400-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+                   MOVE UNS-B400-VENDOR-ID TO WS-EX-VENDOR
+                   MOVE UNS-B400-CANDY-ID TO WS-EX-CANDY
+                   MOVE 'INVALID VENDOR CODE' TO WS-EX-REASON
+                   PERFORM 14-LOG-EXCEPTION
+               END-IF
 
            ELSE
                MOVE UNSORTED-B400-RECORD TO ERROR-RECORD
                WRITE ERROR-RECORD
+               MOVE 'B400' TO WS-EX-SOURCE
+               MOVE UNS-B400-WAREHOUSE-ID TO WS-EX-WAREHOUSE
+               MOVE UNS-B400-VENDOR-ID TO WS-EX-VENDOR
+               MOVE UNS-B400-CANDY-ID TO WS-EX-CANDY
+               MOVE 'INVALID WAREHOUSE ID' TO WS-EX-REASON
+               PERFORM 14-LOG-EXCEPTION
            END-IF
            .
 
        30-HSKPING-ROUTINE.
            OPEN INPUT  MERGED-SORTED-FILE
                 OUTPUT CANDY-REPORT-FILE
+                OUTPUT REORDER-REPORT-FILE
+                OUTPUT CSV-EXTRACT-FILE
+                OUTPUT DATA-QUALITY-REPORT-FILE
+                OUTPUT PO-EXTRACT-FILE
 
-           ACCEPT WS-CURRENT-DATE FROM DATE 
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DATE-KEY
 
            MOVE WS-MONTH TO H2-MONTH
            MOVE WS-DAY TO H2-DAY
            MOVE WS-YEAR TO H2-YEAR
 
            PERFORM 40-PAGE-HEADER
+           PERFORM 45-REORDER-PAGE-HEADER
+           PERFORM 47-CSV-HEADER
+           PERFORM 48-DQ-PAGE-HEADER
+           PERFORM 49-PO-HEADER
 
        .
 
+       49-PO-HEADER.
+           WRITE PO-EXTRACT-RECORD FROM PO-HEADER-LINE
+       .
+
+       47-CSV-HEADER.
+           WRITE CSV-EXTRACT-RECORD FROM CSV-HEADER-LINE
+       .
+
+       48-DQ-PAGE-HEADER.
+           WRITE DATA-QUALITY-REPORT-RECORD FROM DQ-HEADING
+               AFTER ADVANCING PAGE
+           MOVE 2 TO DQ-SPACING
+           WRITE DATA-QUALITY-REPORT-RECORD FROM DQ-COLUMN-HEADER
+               AFTER ADVANCING DQ-SPACING
+           MOVE 1 TO DQ-SPACING
+       .
+
        40-PAGE-HEADER.
            WRITE CANDY-REPORT-RECORD FROM HEADING-ONE
                AFTER ADVANCING PAGE
@@ -655,6 +1501,15 @@
                AFTER ADVANCING PROPER-SPACING
        .
 
+       45-REORDER-PAGE-HEADER.
+           WRITE REORDER-REPORT-RECORD FROM REORDER-HEADING
+               AFTER ADVANCING PAGE
+           MOVE 2 TO RL-SPACING
+           WRITE REORDER-REPORT-RECORD FROM REORDER-COLUMN-HEADER
+               AFTER ADVANCING RL-SPACING
+           MOVE 1 TO RL-SPACING
+       .
+
        50-READ-DATA.
            PERFORM UNTIL NO-MORE-DATA
                READ MERGED-SORTED-FILE
@@ -664,13 +1519,14 @@
                        PERFORM 60-PROCESS-DATA
                END-READ
            END-PERFORM
+           MOVE ' ' TO EOF-FLAG
        .
            
        60-PROCESS-DATA.
            PERFORM 70-CONTROL-BREAK-CHECK
       ***************DO TOTAL STUFF TOO************
            PERFORM VARYING SUB
-               FROM 1 BY 1 UNTIL SUB > 5
+               FROM 1 BY 1 UNTIL SUB > CANDY-ENTRY-COUNT
                IF CANDY-DATA (SUB) IS NOT EQUAL TO SPACES
                    MOVE CANDY-DATA (SUB) TO CURRENT-LINE
                    PERFORM 110-CANDY-WRITE
@@ -681,7 +1537,7 @@
 
        70-CONTROL-BREAK-CHECK.
            EVALUATE TRUE
-               WHEN FIRST-RECORD EQUALS 'Y'
+               WHEN FIRST-RECORD IS EQUAL TO 'Y'
                    MOVE 'N' TO FIRST-RECORD
                    MOVE WAREHOUSE-ID-IN TO HOLD-WAREHOUSE
                    MOVE VENDOR-ID-IN TO HOLD-VENDOR
@@ -730,26 +1586,13 @@
        .
 
        90-PRINT-VENDOR-HEADER.
-           EVALUATE HOLD-VENDOR
-               WHEN 'A'
-                  MOVE 'Atomic Sweets' TO CURRENT-VENDOR
-               WHEN 'B'
-                   MOVE 'Boston Sweets' TO CURRENT-VENDOR
-               WHEN 'N'
-                   MOVE 'Nellies Sweet Shop' TO CURRENT-VENDOR
-               WHEN 'T'
-                   MOVE 'Tiger Treats' TO CURRENT-VENDOR
-               WHEN 'U'
-                   MOVE 'Unity Candy' TO CURRENT-VENDOR
-               WHEN 'X'
-                   MOVE 'Xtra Candies' TO CURRENT-VENDOR
-               WHEN OTHER
-                   MOVE 'INVALID VENDOR' TO CURRENT-VENDOR
-                  CONTINUE
-           END-EVALUATE
-           
-
-           
+           MOVE HOLD-VENDOR TO WS-LOOKUP-VENDOR-ID
+           PERFORM 13-LOOKUP-VENDOR
+           IF VENDOR-IS-FOUND
+               MOVE WS-VENDOR-NAME-OUT TO CURRENT-VENDOR
+           ELSE
+               MOVE 'INVALID VENDOR' TO CURRENT-VENDOR
+           END-IF
 
            WRITE CANDY-REPORT-RECORD FROM VENDOR-HEADER
                AFTER ADVANCING PROPER-SPACING
@@ -779,16 +1622,24 @@
                    MOVE 'Fundraiser' TO DL-CANDY-SIZE
                WHEN 'X'
                    MOVE 'Sample' TO DL-CANDY-SIZE
-               WHEN OTHER 
+               WHEN OTHER
                    MOVE 'BAD-' TO DL-CANDY-SIZE
                    MOVE CL-CANDY-BOX-SIZE TO DL-CANDY-SIZE(5:1)
+                   MOVE 'BOX SIZE' TO DQ-DL-BAD-FIELD
+                   MOVE CL-CANDY-BOX-SIZE TO DQ-DL-BAD-VALUE
+                   ADD 1 TO DQ-COUNT-BAD-SIZE
+                   PERFORM 112-LOG-DQ-EXCEPTION
            END-EVALUATE
-           
+
 
            IF CL-CANDY-TYPE = 'SU' OR CL-CANDY-TYPE = 'SF'
            MOVE CL-CANDY-TYPE TO DL-CANDY-TYPE
-           ELSE 
+           ELSE
                MOVE '**' TO DL-CANDY-TYPE
+               MOVE 'CANDY TYPE' TO DQ-DL-BAD-FIELD
+               MOVE CL-CANDY-TYPE TO DQ-DL-BAD-VALUE
+               ADD 1 TO DQ-COUNT-BAD-TYPE
+               PERFORM 112-LOG-DQ-EXCEPTION
            END-IF
 
            IF CL-CANDY-STOCK IS NUMERIC
@@ -832,6 +1683,7 @@
                WRITE CANDY-REPORT-RECORD FROM CANDY-DETAIL-LINE
                    AFTER ADVANCING PROPER-SPACING
                MOVE 2 TO PROPER-SPACING
+               PERFORM 111-CSV-WRITE
 
            ELSE
                MOVE ZEROS TO DL-COST
@@ -840,11 +1692,85 @@
            ELSE
                MOVE ZEROS TO DL-CANDY-STOCK
            END-IF
-       
+
        .
 
+       111-CSV-WRITE.
+           MULTIPLY CL-PURCHASE-PRICE BY CL-CANDY-STOCK
+               GIVING CSV-COST-AMOUNT
+           MOVE CL-CANDY-STOCK TO CSV-STOCK-DISPLAY
+           MOVE CSV-COST-AMOUNT TO CSV-COST-DISPLAY
+           MOVE SPACES TO CSV-EXTRACT-RECORD
+           STRING
+               FUNCTION TRIM(HOLD-WAREHOUSE)      DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(CURRENT-VENDOR)      DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(HOLD-CANDY-ID)       DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(CL-CANDY-NAME)       DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(DL-CANDY-SIZE)       DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(DL-CANDY-TYPE)       DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-STOCK-DISPLAY)   DELIMITED BY SIZE
+               ','                                 DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-COST-DISPLAY)    DELIMITED BY SIZE
+               INTO CSV-EXTRACT-RECORD
+           END-STRING
+           WRITE CSV-EXTRACT-RECORD
+           .
+
+       112-LOG-DQ-EXCEPTION.
+           ADD 1 TO DQ-EXCEPTION-COUNT
+           MOVE HOLD-WAREHOUSE TO DQ-DL-WAREHOUSE
+           MOVE CURRENT-VENDOR TO DQ-DL-VENDOR
+           MOVE HOLD-CANDY-ID TO DQ-DL-CANDY-ID
+           MOVE CL-CANDY-NAME TO DQ-DL-CANDY-NAME
+           WRITE DATA-QUALITY-REPORT-RECORD FROM DQ-DETAIL-LINE
+               AFTER ADVANCING DQ-SPACING
+           MOVE 1 TO DQ-SPACING
+           .
+
+       115-PRINT-REORDER-LINE.
+           ADD 1 TO WS-REORDER-COUNT
+           MOVE HOLD-WAREHOUSE TO RL-WAREHOUSE
+           MOVE CURRENT-VENDOR TO RL-VENDOR
+           MOVE HOLD-CANDY-ID TO RL-CANDY-ID
+           MOVE TOTAL-CANDY-NAME TO RL-CANDY-NAME
+           MOVE TMP-CANDY-STOCK-TOTAL TO RL-STOCK
+           WRITE REORDER-REPORT-RECORD FROM REORDER-DETAIL-LINE
+               AFTER ADVANCING RL-SPACING
+           MOVE 1 TO RL-SPACING
+           PERFORM 116-PO-EXTRACT-WRITE
+           .
+
+       116-PO-EXTRACT-WRITE.
+           SUBTRACT TMP-CANDY-STOCK-TOTAL FROM WS-REORDER-THRESHOLD
+               GIVING PO-ORDER-QTY
+           MOVE PO-ORDER-QTY TO PO-ORDER-QTY-DISPLAY
+           MOVE SPACES TO PO-EXTRACT-RECORD
+           STRING
+               FUNCTION TRIM(HOLD-VENDOR)          DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(HOLD-CANDY-ID)        DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(TOTAL-CANDY-NAME)     DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(PO-ORDER-QTY-DISPLAY) DELIMITED BY SIZE
+               INTO PO-EXTRACT-RECORD
+           END-STRING
+           WRITE PO-EXTRACT-RECORD
+           .
+
        120-WAREHOUSE-BREAK.
            PERFORM 130-VENDOR-BREAK
+           ADD 1 TO CRW-COUNT
+           SET CRW-IDX TO CRW-COUNT
+           MOVE HOLD-WAREHOUSE TO CRW-WAREHOUSE-ID (CRW-IDX)
+           MOVE TMP-WAREHOUSE-STOCK-TOTAL TO CRW-STOCK-TOTAL (CRW-IDX)
+           MOVE TMP-WAREHOUSE-COST-TOTAL TO CRW-COST-TOTAL (CRW-IDX)
            MOVE HOLD-WAREHOUSE TO TOTAL-WAREHOUSE-NAME
            MOVE TMP-WAREHOUSE-STOCK-TOTAL TO TOTAL-WAREHOUSE-STOCK
            MOVE ZEROS TO TMP-WAREHOUSE-STOCK-TOTAL
@@ -869,6 +1795,11 @@
 
        140-CANDY-BREAK.
            MOVE TMP-CANDY-STOCK-TOTAL TO TOTAL-CANDY-STOCK
+
+           IF TMP-CANDY-STOCK-TOTAL < WS-REORDER-THRESHOLD
+               PERFORM 115-PRINT-REORDER-LINE
+           END-IF
+
            MOVE ZEROS TO TMP-CANDY-STOCK-TOTAL
 
            MOVE TMP-CANDY-COST-TOTAL TO TOTAL-CANDY-COST
@@ -881,18 +1812,498 @@
        .    
 
        200-CLOSING-ROUTINE.
-           PERFORM 120-WAREHOUSE-BREAK
-           
+           IF FIRST-RECORD IS NOT EQUAL TO 'Y'
+               PERFORM 120-WAREHOUSE-BREAK
+           END-IF
+
            MOVE TMP-GRAND-TOTAL-STOCK TO GRAND-TOTAL-STOCK
            MOVE TMP-GRAND-TOTAL-COST TO GRAND-TOTAL-COST
 
            WRITE CANDY-REPORT-RECORD FROM GRAND-TOTAL-LINE
                AFTER ADVANCING PROPER-SPACING
 
+           PERFORM 210-PRINT-EXCEPTION-REPORT
+
+           IF WS-REORDER-COUNT IS EQUAL TO ZERO
+               MOVE 2 TO RL-SPACING
+               WRITE REORDER-REPORT-RECORD FROM REORDER-NONE-LINE
+                   AFTER ADVANCING RL-SPACING
+           END-IF
+
+           PERFORM 240-PRINT-DQ-TOTALS
+
            CLOSE MERGED-SORTED-FILE
                  CANDY-REPORT-FILE
+                 REORDER-REPORT-FILE
+                 CSV-EXTRACT-FILE
+                 DATA-QUALITY-REPORT-FILE
+                 PO-EXTRACT-FILE
+
+           PERFORM 300-VENDOR-CONSOLIDATED-REPORT
+
+           PERFORM 400-TREND-REPORT
+
+           PERFORM 15Z-RESET-CHECKPOINT
 
            STOP RUN
-           
+
        .
-       
+
+       210-PRINT-EXCEPTION-REPORT.
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-HEADING
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+
+           IF EXCEPTION-COUNT IS EQUAL TO ZERO
+               WRITE CANDY-REPORT-RECORD FROM EXCEPTION-NONE-LINE
+                   AFTER ADVANCING PROPER-SPACING
+           ELSE
+               WRITE CANDY-REPORT-RECORD FROM EXCEPTION-COLUMN-HEADER
+                   AFTER ADVANCING PROPER-SPACING
+               MOVE 1 TO PROPER-SPACING
+               PERFORM VARYING EX-IDX FROM 1 BY 1
+                       UNTIL EX-IDX > EXCEPTION-COUNT
+                   PERFORM 220-PRINT-EXCEPTION-DETAIL
+               END-PERFORM
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 230-PRINT-EXCEPTION-TOTALS
+           END-IF
+           .
+
+       220-PRINT-EXCEPTION-DETAIL.
+           MOVE EX-SOURCE-FILE (EX-IDX) TO EX-DL-SOURCE
+           MOVE EX-WAREHOUSE (EX-IDX) TO EX-DL-WAREHOUSE
+           MOVE EX-VENDOR (EX-IDX) TO EX-DL-VENDOR
+           MOVE EX-CANDY (EX-IDX) TO EX-DL-CANDY
+           MOVE EX-REASON (EX-IDX) TO EX-DL-REASON
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       230-PRINT-EXCEPTION-TOTALS.
+           MOVE 'B100' TO ES-SOURCE
+           MOVE REJECT-COUNT-B100 TO ES-COUNT
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-SUMMARY-LINE
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 'B200' TO ES-SOURCE
+           MOVE REJECT-COUNT-B200 TO ES-COUNT
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-SUMMARY-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 'B300' TO ES-SOURCE
+           MOVE REJECT-COUNT-B300 TO ES-COUNT
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-SUMMARY-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 'B400' TO ES-SOURCE
+           MOVE REJECT-COUNT-B400 TO ES-COUNT
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-SUMMARY-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE 'INVALID WAREHOUSE ID' TO ER-REASON
+           MOVE REJECT-COUNT-BAD-WAREHOUSE TO ER-COUNT
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-REASON-SUMMARY-LINE
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE 'INVALID VENDOR CODE' TO ER-REASON
+           MOVE REJECT-COUNT-BAD-VENDOR TO ER-COUNT
+           WRITE CANDY-REPORT-RECORD FROM EXCEPTION-REASON-SUMMARY-LINE
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+       240-PRINT-DQ-TOTALS.
+           IF DQ-EXCEPTION-COUNT IS EQUAL TO ZERO
+               MOVE 2 TO DQ-SPACING
+               WRITE DATA-QUALITY-REPORT-RECORD FROM DQ-NONE-LINE
+                   AFTER ADVANCING DQ-SPACING
+           ELSE
+               MOVE 2 TO DQ-SPACING
+               MOVE 'BOX SIZE' TO DQ-SUM-LABEL
+               MOVE DQ-COUNT-BAD-SIZE TO DQ-SUM-COUNT
+               WRITE DATA-QUALITY-REPORT-RECORD FROM DQ-SUMMARY-LINE
+                   AFTER ADVANCING DQ-SPACING
+               MOVE 1 TO DQ-SPACING
+
+               MOVE 'CANDY TYPE' TO DQ-SUM-LABEL
+               MOVE DQ-COUNT-BAD-TYPE TO DQ-SUM-COUNT
+               WRITE DATA-QUALITY-REPORT-RECORD FROM DQ-SUMMARY-LINE
+                   AFTER ADVANCING DQ-SPACING
+           END-IF
+           .
+
+      **** VENDOR CONSOLIDATED REPORT ****
+      * MERGED-SORTED-FILE is re-sorted with vendor as the major key
+      * and candy ID as the minor key so every warehouse's copy of a
+      * vendor's candy lines up together, giving one TOTAL FOR VENDOR
+      * line per vendor across ANNI/BHAM/GADS/MONT instead of one per
+      * warehouse. The warehouse ID rides along on each detail line
+      * since it is no longer a sort key.
+       300-VENDOR-CONSOLIDATED-REPORT.
+           SORT VENDOR-SORT-FILE
+               ON ASCENDING KEY VSORT-VENDOR-ID
+               ON ASCENDING KEY VSORT-CANDY-ID
+               USING MERGED-SORTED-FILE
+               GIVING VENDOR-SORTED-FILE
+
+           OPEN INPUT VENDOR-SORTED-FILE
+                OUTPUT VENDOR-REPORT-FILE
+
+           PERFORM 305-VENDOR-PAGE-HEADER
+
+           PERFORM UNTIL VC-NO-MORE-DATA
+               READ VENDOR-SORTED-FILE
+                   AT END
+                       MOVE 'N' TO VC-EOF-FLAG
+                   NOT AT END
+                       PERFORM 310-VENDOR-CONTROL-BREAK-CHECK
+                       PERFORM 325-VENDOR-PROCESS-CANDY
+               END-READ
+           END-PERFORM
+
+           IF VC-FIRST-VENDOR IS NOT EQUAL TO 'Y'
+               PERFORM 340-VENDOR-BREAK
+               MOVE VC-TMP-GRAND-TOTAL-STOCK TO VC-GRAND-TOTAL-STOCK-OUT
+               MOVE VC-TMP-GRAND-TOTAL-COST TO VC-GRAND-TOTAL-COST-OUT
+               WRITE VENDOR-REPORT-RECORD FROM VC-GRAND-TOTAL-LINE
+                   AFTER ADVANCING VC-SPACING
+           END-IF
+
+           CLOSE VENDOR-SORTED-FILE
+                 VENDOR-REPORT-FILE
+           .
+
+       305-VENDOR-PAGE-HEADER.
+           WRITE VENDOR-REPORT-RECORD FROM VC-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO VC-SPACING
+           WRITE VENDOR-REPORT-RECORD FROM VC-COLUMN-HEADER
+               AFTER ADVANCING VC-SPACING
+           MOVE 1 TO VC-SPACING
+       .
+
+       310-VENDOR-CONTROL-BREAK-CHECK.
+           EVALUATE TRUE
+               WHEN VC-FIRST-VENDOR IS EQUAL TO 'Y'
+                   MOVE 'N' TO VC-FIRST-VENDOR
+                   MOVE VS-VENDOR-ID TO VC-HOLD-VENDOR
+                   MOVE VS-CANDY-ID TO VC-HOLD-CANDY-ID
+                   PERFORM 315-VENDOR-PRINT-VENDOR-HEADER
+                   PERFORM 320-VENDOR-PRINT-CANDY-HEADER
+               WHEN VS-VENDOR-ID IS NOT EQUAL TO VC-HOLD-VENDOR
+                   PERFORM 340-VENDOR-BREAK
+                   MOVE VS-VENDOR-ID TO VC-HOLD-VENDOR
+                   MOVE VS-CANDY-ID TO VC-HOLD-CANDY-ID
+                   PERFORM 305-VENDOR-PAGE-HEADER
+                   PERFORM 315-VENDOR-PRINT-VENDOR-HEADER
+                   PERFORM 320-VENDOR-PRINT-CANDY-HEADER
+               WHEN VS-CANDY-ID IS NOT EQUAL TO VC-HOLD-CANDY-ID
+                   PERFORM 335-VENDOR-CANDY-BREAK
+                   MOVE VS-CANDY-ID TO VC-HOLD-CANDY-ID
+                   MOVE 2 TO VC-SPACING
+                   PERFORM 320-VENDOR-PRINT-CANDY-HEADER
+           END-EVALUATE
+       .
+
+       315-VENDOR-PRINT-VENDOR-HEADER.
+           MOVE VC-HOLD-VENDOR TO WS-LOOKUP-VENDOR-ID
+           PERFORM 13-LOOKUP-VENDOR
+           IF VENDOR-IS-FOUND
+               MOVE WS-VENDOR-NAME-OUT TO VC-CURRENT-VENDOR
+           ELSE
+               MOVE 'INVALID VENDOR' TO VC-CURRENT-VENDOR
+           END-IF
+
+           WRITE VENDOR-REPORT-RECORD FROM VC-VENDOR-HEADER
+               AFTER ADVANCING VC-SPACING
+           MOVE 1 TO VC-SPACING
+       .
+
+       320-VENDOR-PRINT-CANDY-HEADER.
+           MOVE VC-HOLD-CANDY-ID TO VC-CURRENT-CANDY
+           WRITE VENDOR-REPORT-RECORD FROM VC-CANDY-HEADER
+               AFTER ADVANCING VC-SPACING
+           MOVE 1 TO VC-SPACING
+       .
+
+       325-VENDOR-PROCESS-CANDY.
+           PERFORM VARYING VC-SUB
+               FROM 1 BY 1 UNTIL VC-SUB > VS-CANDY-ENTRY-COUNT
+               IF VS-CANDY-DATA (VC-SUB) IS NOT EQUAL TO SPACES
+                   MOVE VS-CANDY-DATA (VC-SUB) TO VC-CURRENT-LINE
+                   PERFORM 330-VENDOR-CANDY-WRITE
+               END-IF
+           END-PERFORM
+           MOVE 'Y' TO VC-FIRST-CANDY
+       .
+
+       330-VENDOR-CANDY-WRITE.
+           EVALUATE VC-CL-CANDY-BOX-SIZE
+               WHEN 'L'
+                   MOVE 'Large' TO VC-DL-CANDY-SIZE
+               WHEN 'M'
+                   MOVE 'Medium' TO VC-DL-CANDY-SIZE
+               WHEN 'S'
+                   MOVE 'Small' TO VC-DL-CANDY-SIZE
+               WHEN 'F'
+                   MOVE 'Fundraiser' TO VC-DL-CANDY-SIZE
+               WHEN 'X'
+                   MOVE 'Sample' TO VC-DL-CANDY-SIZE
+               WHEN OTHER
+                   MOVE 'BAD-' TO VC-DL-CANDY-SIZE
+                   MOVE VC-CL-CANDY-BOX-SIZE TO VC-DL-CANDY-SIZE(5:1)
+           END-EVALUATE
+
+           IF VC-CL-CANDY-TYPE = 'SU' OR VC-CL-CANDY-TYPE = 'SF'
+               MOVE VC-CL-CANDY-TYPE TO VC-DL-CANDY-TYPE
+           ELSE
+               MOVE '**' TO VC-DL-CANDY-TYPE
+           END-IF
+
+           MOVE VS-WAREHOUSE-ID TO VC-DL-WAREHOUSE
+
+           IF VC-CL-CANDY-STOCK IS NUMERIC
+               ADD VC-CL-CANDY-STOCK TO VC-TMP-CANDY-STOCK-TOTAL GIVING
+                                               VC-TMP-CANDY-STOCK-TOTAL
+               ADD VC-CL-CANDY-STOCK TO VC-TMP-VENDOR-STOCK-TOTAL GIVING
+                                               VC-TMP-VENDOR-STOCK-TOTAL
+               ADD VC-CL-CANDY-STOCK TO VC-TMP-GRAND-TOTAL-STOCK GIVING
+                                               VC-TMP-GRAND-TOTAL-STOCK
+               MOVE VC-CL-CANDY-STOCK TO VC-DL-CANDY-STOCK
+
+               IF VC-CL-PURCHASE-PRICE IS NUMERIC
+                   MULTIPLY VC-CL-PURCHASE-PRICE BY VC-CL-CANDY-STOCK
+                       GIVING VC-TMP-CANDY-MATH-FIELD
+                   ADD VC-TMP-CANDY-MATH-FIELD TO
+                       VC-TMP-CANDY-COST-TOTAL
+                       GIVING VC-TMP-CANDY-COST-TOTAL
+                   ADD VC-TMP-CANDY-MATH-FIELD TO
+                       VC-TMP-VENDOR-COST-TOTAL
+                       GIVING VC-TMP-VENDOR-COST-TOTAL
+                   ADD VC-TMP-CANDY-MATH-FIELD TO
+                       VC-TMP-GRAND-TOTAL-COST
+                       GIVING VC-TMP-GRAND-TOTAL-COST
+                   MOVE VC-TMP-CANDY-MATH-FIELD TO VC-DL-COST
+                   MOVE ZEROS TO VC-TMP-CANDY-MATH-FIELD
+               ELSE
+                   MOVE ZEROS TO VC-DL-COST
+               END-IF
+
+               IF VC-FIRST-CANDY IS EQUAL TO 'Y'
+                   MOVE VC-CL-CANDY-NAME TO VC-DL-CANDY-NAME
+                   MOVE VC-CL-CANDY-NAME TO VC-TOTAL-CANDY-NAME
+                   MOVE 'N' TO VC-FIRST-CANDY
+                   MOVE 2 TO VC-SPACING
+               ELSE
+                   MOVE SPACES TO VC-DL-CANDY-NAME
+                   MOVE 1 TO VC-SPACING
+               END-IF
+
+               WRITE VENDOR-REPORT-RECORD FROM VC-CANDY-DETAIL-LINE
+                   AFTER ADVANCING VC-SPACING
+               MOVE 1 TO VC-SPACING
+           ELSE
+               MOVE ZEROS TO VC-DL-CANDY-STOCK
+           END-IF
+       .
+
+       335-VENDOR-CANDY-BREAK.
+           MOVE VC-TMP-CANDY-STOCK-TOTAL TO VC-TOTAL-CANDY-STOCK
+           MOVE ZEROS TO VC-TMP-CANDY-STOCK-TOTAL
+
+           MOVE VC-TMP-CANDY-COST-TOTAL TO VC-TOTAL-CANDY-COST
+           MOVE ZEROS TO VC-TMP-CANDY-COST-TOTAL
+
+           WRITE VENDOR-REPORT-RECORD FROM VC-CANDY-TOTAL-LINE
+               AFTER ADVANCING VC-SPACING
+
+           MOVE 'Y' TO VC-FIRST-CANDY
+           MOVE 2 TO VC-SPACING
+       .
+
+       340-VENDOR-BREAK.
+           PERFORM 335-VENDOR-CANDY-BREAK
+           MOVE VC-CURRENT-VENDOR TO VC-TOTAL-VENDOR-NAME
+           MOVE VC-TMP-VENDOR-STOCK-TOTAL TO VC-TOTAL-VENDOR-STOCK
+           MOVE ZEROS TO VC-TMP-VENDOR-STOCK-TOTAL
+
+           MOVE VC-TMP-VENDOR-COST-TOTAL TO VC-TOTAL-VENDOR-COST
+           MOVE ZEROS TO VC-TMP-VENDOR-COST-TOTAL
+
+           WRITE VENDOR-REPORT-RECORD FROM VC-VENDOR-TOTAL-LINE
+               AFTER ADVANCING VC-SPACING
+           MOVE 2 TO VC-SPACING
+       .
+
+      **** TREND REPORT ****
+      * Loads the most recent prior run's totals from HISTORY-FILE,
+      * prints a trend report comparing them to this run's totals
+      * (captured into CURRENT-RUN-WH-TOTALS off 120-WAREHOUSE-BREAK),
+      * and then appends this run's totals as the new history record.
+      * Driven from 200-CLOSING-ROUTINE, same as 300-VENDOR-
+      * CONSOLIDATED-REPORT, since it is one more report off totals
+      * already finalized by that point in the run.
+       400-TREND-REPORT.
+           PERFORM 405-LOAD-RUN-HISTORY
+
+           OPEN OUTPUT TREND-REPORT-FILE
+
+           WRITE TREND-REPORT-RECORD FROM TREND-HEADING
+               AFTER ADVANCING PAGE
+           MOVE 2 TO TR-SPACING
+           PERFORM 410-PRINT-TREND-DATES
+
+           IF HAVE-PRIOR-RUN
+               MOVE 2 TO TR-SPACING
+               WRITE TREND-REPORT-RECORD FROM TREND-COLUMN-HEADER
+                   AFTER ADVANCING TR-SPACING
+               MOVE 1 TO TR-SPACING
+
+               MOVE ZERO TO TR-GRAND-PRIOR-STOCK
+               MOVE ZERO TO TR-GRAND-CURR-STOCK
+               MOVE ZERO TO TR-GRAND-COST-DIFF
+
+               PERFORM VARYING CRW-IDX FROM 1 BY 1
+                       UNTIL CRW-IDX > CRW-COUNT
+                   PERFORM 415-PRINT-TREND-DETAIL
+               END-PERFORM
+
+               PERFORM 420-PRINT-TREND-GRAND-TOTAL
+           ELSE
+               MOVE 2 TO TR-SPACING
+               WRITE TREND-REPORT-RECORD FROM TREND-NONE-LINE
+                   AFTER ADVANCING TR-SPACING
+           END-IF
+
+           CLOSE TREND-REPORT-FILE
+
+           PERFORM 425-APPEND-RUN-HISTORY
+           .
+
+      * Reads HISTORY-FILE from the start, keeping only the last
+      * record read, since a LINE SEQUENTIAL file has no random
+      * access and the only thing this report needs is the most
+      * recent prior run. Mirrors 15A-LOAD-CHECKPOINT's OPEN INPUT /
+      * FILE STATUS / PERFORM UNTIL NO-MORE-DATA idiom.
+       405-LOAD-RUN-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS IS EQUAL TO '00'
+               PERFORM UNTIL NO-MORE-DATA
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 406-CAPTURE-PRIOR-RUN
+                   END-READ
+               END-PERFORM
+               MOVE ' ' TO EOF-FLAG
+               CLOSE HISTORY-FILE
+           END-IF
+           .
+
+       406-CAPTURE-PRIOR-RUN.
+           SET HAVE-PRIOR-RUN TO TRUE
+           MOVE HIST-RUN-DATE TO PR-RUN-DATE
+           MOVE HIST-GRAND-STOCK TO PR-GRAND-STOCK
+           MOVE HIST-GRAND-COST TO PR-GRAND-COST
+           MOVE HIST-WH-COUNT TO PR-WH-COUNT
+           PERFORM VARYING PR-IDX FROM 1 BY 1
+                   UNTIL PR-IDX > PR-WH-COUNT
+               MOVE HIST-WH-ID (PR-IDX) TO PR-WH-ID (PR-IDX)
+               MOVE HIST-WH-STOCK (PR-IDX) TO PR-WH-STOCK (PR-IDX)
+               MOVE HIST-WH-COST (PR-IDX) TO PR-WH-COST (PR-IDX)
+           END-PERFORM
+           .
+
+       410-PRINT-TREND-DATES.
+           MOVE WS-RUN-DATE-KEY TO TR-THIS-RUN-DATE
+           IF HAVE-PRIOR-RUN
+               MOVE PR-RUN-DATE TO TR-PRIOR-RUN-DATE
+           ELSE
+               MOVE ZERO TO TR-PRIOR-RUN-DATE
+           END-IF
+           WRITE TREND-REPORT-RECORD FROM TREND-RUN-DATES-LINE
+               AFTER ADVANCING TR-SPACING
+           MOVE 1 TO TR-SPACING
+           .
+
+      * Matches the current-run warehouse against the prior run by
+      * warehouse ID via linear search; an unmatched current warehouse
+      * (a new warehouse onboarded since the prior run) is treated as
+      * a brand-new baseline, so the prior side of the line is zero.
+       415-PRINT-TREND-DETAIL.
+           MOVE ZERO TO TR-MATCH-IDX
+           PERFORM VARYING PR-IDX FROM 1 BY 1
+                   UNTIL PR-IDX > PR-WH-COUNT
+               IF PR-WH-ID (PR-IDX) IS EQUAL TO
+                       CRW-WAREHOUSE-ID (CRW-IDX)
+                   MOVE PR-IDX TO TR-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           MOVE CRW-WAREHOUSE-ID (CRW-IDX) TO TR-DL-WAREHOUSE
+           MOVE CRW-STOCK-TOTAL (CRW-IDX) TO TR-DL-CURR-STOCK
+
+           IF TR-MATCH-IDX IS EQUAL TO ZERO
+               MOVE ZERO TO TR-PRIOR-STOCK
+               MOVE CRW-STOCK-TOTAL (CRW-IDX) TO TR-STOCK-DIFF
+               MOVE CRW-COST-TOTAL (CRW-IDX) TO TR-COST-DIFF
+           ELSE
+               MOVE PR-WH-STOCK (TR-MATCH-IDX) TO TR-PRIOR-STOCK
+               SUBTRACT PR-WH-STOCK (TR-MATCH-IDX) FROM
+                   CRW-STOCK-TOTAL (CRW-IDX) GIVING TR-STOCK-DIFF
+               SUBTRACT PR-WH-COST (TR-MATCH-IDX) FROM
+                   CRW-COST-TOTAL (CRW-IDX) GIVING TR-COST-DIFF
+           END-IF
+
+           MOVE TR-PRIOR-STOCK TO TR-DL-PRIOR-STOCK
+           MOVE TR-STOCK-DIFF TO TR-DL-STOCK-CHANGE
+           MOVE TR-COST-DIFF TO TR-DL-COST-CHANGE
+
+           ADD TR-PRIOR-STOCK TO TR-GRAND-PRIOR-STOCK
+           ADD CRW-STOCK-TOTAL (CRW-IDX) TO TR-GRAND-CURR-STOCK
+           ADD TR-COST-DIFF TO TR-GRAND-COST-DIFF
+
+           WRITE TREND-REPORT-RECORD FROM TREND-DETAIL-LINE
+               AFTER ADVANCING TR-SPACING
+           MOVE 1 TO TR-SPACING
+           .
+
+       420-PRINT-TREND-GRAND-TOTAL.
+           SUBTRACT TR-GRAND-PRIOR-STOCK FROM TR-GRAND-CURR-STOCK
+               GIVING TR-GRAND-STOCK-DIFF
+           MOVE TR-GRAND-PRIOR-STOCK TO TR-GT-PRIOR-STOCK
+           MOVE TR-GRAND-CURR-STOCK TO TR-GT-CURR-STOCK
+           MOVE TR-GRAND-STOCK-DIFF TO TR-GT-STOCK-CHANGE
+           MOVE TR-GRAND-COST-DIFF TO TR-GT-COST-CHANGE
+           MOVE 2 TO TR-SPACING
+           WRITE TREND-REPORT-RECORD FROM TREND-GRAND-TOTAL-LINE
+               AFTER ADVANCING TR-SPACING
+           .
+
+       425-APPEND-RUN-HISTORY.
+           INITIALIZE HISTORY-RECORD
+           MOVE WS-RUN-DATE-KEY TO HIST-RUN-DATE
+           MOVE TMP-GRAND-TOTAL-STOCK TO HIST-GRAND-STOCK
+           MOVE TMP-GRAND-TOTAL-COST TO HIST-GRAND-COST
+           MOVE CRW-COUNT TO HIST-WH-COUNT
+           PERFORM VARYING CRW-IDX FROM 1 BY 1
+                   UNTIL CRW-IDX > CRW-COUNT
+               MOVE CRW-WAREHOUSE-ID (CRW-IDX) TO
+                       HIST-WH-ID (CRW-IDX)
+               MOVE CRW-STOCK-TOTAL (CRW-IDX) TO
+                       HIST-WH-STOCK (CRW-IDX)
+               MOVE CRW-COST-TOTAL (CRW-IDX) TO
+                       HIST-WH-COST (CRW-IDX)
+           END-PERFORM
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS IS NOT EQUAL TO '00'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE
+           .
